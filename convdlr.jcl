@@ -0,0 +1,56 @@
+//CONVDLR  JOB (ACCTNO),'CONVERSAO DOLAR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*========================================================
+//* JOB: CONVDLR
+//* OBJETIVO: Rodada diaria e desassistida da conversao
+//*    dolar/real do PROG4 (req. 001, 008, 009).
+//* STEP005  - limpa o TRANSOUT do dia anterior (DISP=MOD no
+//*             STEP020 so acrescenta, nao substitui) para que
+//*             uma rodada normal comece com o arquivo vazio.
+//* STEP010  - RATEFEED: grava a cotacao comercial do dia
+//*             (lida de FEEDIN) no RATEFILE usado pelo PROG4.
+//* STEP020  - PROG4 em modo lote (L) contra o TRANSIN do dia.
+//*             Se o STEP020 abendar/for cancelado, reiniciar o
+//*             job a partir de STEP020 informando RESTART=STEP020
+//*             na submissao (nao deixado fixo no JOB card, para
+//*             nao pular STEP010/RATEFEED em toda rodada normal):
+//*             isso tambem pula o STEP005, preservando o TRANSOUT
+//*             parcial ja gravado. O CKPTFILE gravado pelo PROG4
+//*             garante que os registros ja convertidos nao sejam
+//*             reprocessados, e o TRANSOUT/AUDITLOG sao reabertos
+//*             em EXTEND.
+//*========================================================
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CONVDLR.TRANSOUT NONVSAM
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=RATEFEED
+//FEEDIN   DD   DSN=PROD.CONVDLR.FEEDIN,DISP=SHR
+//RATEFILE DD   DSN=PROD.CONVDLR.RATEFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROG4,COND=(0,NE,STEP010)
+//RATEFILE DD   DSN=PROD.CONVDLR.RATEFILE,DISP=SHR
+//TRANSIN  DD   DSN=PROD.CONVDLR.TRANSIN,DISP=SHR
+//TRANSOUT DD   DSN=PROD.CONVDLR.TRANSOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROD.CONVDLR.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//CKPTFILE DD   DSN=PROD.CONVDLR.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SUMMRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+USD
+D
+
+L
+/*

@@ -13,30 +13,470 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE        ASSIGN TO "RATEFILE"
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WRK-RATE-STATUS.
+
+           SELECT TRANS-IN         ASSIGN TO "TRANSIN"
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WRK-TRANSIN-STATUS.
+
+           SELECT TRANS-OUT        ASSIGN TO "TRANSOUT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-TRANSOUT-STATUS.
+
+           SELECT AUDIT-LOG        ASSIGN TO "AUDITLOG"
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WRK-AUDIT-STATUS.
+
+           SELECT SUMMARY-RPT      ASSIGN TO "SUMMRPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WRK-SUMMRPT-STATUS.
+
+           SELECT CKPT-FILE        ASSIGN TO "CKPTFILE"
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WRK-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  RATE-FILE
+           RECORDING MODE IS F.
+       01  RATE-REC.
+           05 RATE-DATA            PIC 9(08).
+           05 RATE-MOEDA           PIC X(03).
+           05 RATE-VALOR           PIC 9(06)V99.
+
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+       01  TRANS-IN-REC.
+           05 TRANS-IN-QNT          PIC S9(06)V99.
+
+       FD  TRANS-OUT.
+       01  TRANS-OUT-REC             PIC X(30).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05 AUDIT-DATA            PIC 9(08).
+           05 AUDIT-HORA            PIC 9(06).
+           05 AUDIT-MOEDA           PIC X(03).
+           05 AUDIT-DIRECAO         PIC X(01).
+           05 AUDIT-QNT-ED          PIC -ZZZZZ9,99.
+           05 AUDIT-TAXA            PIC 9(06)V99.
+           05 AUDIT-RESULT-ED       PIC -ZZZZZZZ9,99.
+
+       FD  SUMMARY-RPT.
+       01  SUMMARY-RPT-REC          PIC X(60).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-REC.
+           05 CKPT-ULTIMO-REG       PIC 9(08).
+           05 CKPT-TOTAL-QNT        PIC S9(08)V99.
+           05 CKPT-TOTAL-RESULT     PIC S9(08)V99.
+           05 CKPT-CONTADOR         PIC 9(06).
+
        WORKING-STORAGE SECTION.
 
+       01  WRK-TABELA-INICIAL.
+           05 FILLER              PIC X(11)   VALUE "USD00000560".
+           05 FILLER              PIC X(11)   VALUE "EUR00000610".
+           05 FILLER              PIC X(11)   VALUE "GBP00000710".
+       01  WRK-TABELA-MOEDAS REDEFINES WRK-TABELA-INICIAL.
+           05 WRK-MOEDA-ENTRY OCCURS 3 TIMES.
+               10 WRK-MOEDA-COD   PIC X(03).
+               10 WRK-MOEDA-TAXA  PIC 9(06)V99.
+
        77 WRK-DOLLAR          PIC 9(06)V99    VALUE 5,60.
-       77 WRK-QNT-DLR         PIC 9(06)V99    VALUE ZEROS.
-       77 WRK-RESULTADO       PIC S9(06)V99   VALUE ZEROS.
-       77 WRK-RESULT-ED       PIC -ZZZZZ9,99  VALUE ZEROS.
+       77 WRK-DOLLAR-ED       PIC ZZZZZ9,99   VALUE ZEROS.
+       77 WRK-QNT-DLR         PIC S9(06)V99   VALUE ZEROS.
+       77 WRK-RESULTADO       PIC S9(08)V99   VALUE ZEROS.
+       77 WRK-RESULT-ED       PIC -ZZZZZZZ9,99 VALUE ZEROS.
        77 WRK-QNT-DLR-ED      PIC -ZZZZZ9,99  VALUE ZEROS.
+       77 WRK-CONVERSAO-OK    PIC X(01)       VALUE "S".
+           88 WRK-CONVERSAO-VALIDA           VALUE "S".
+
+       77 WRK-RATE-STATUS     PIC X(02)       VALUE SPACES.
+       77 WRK-TRANSIN-STATUS  PIC X(02)       VALUE SPACES.
+       77 WRK-TRANSOUT-STATUS PIC X(02)       VALUE SPACES.
+       77 WRK-AUDIT-STATUS    PIC X(02)       VALUE SPACES.
+       77 WRK-SUMMRPT-STATUS  PIC X(02)       VALUE SPACES.
+       77 WRK-TOTAL-QNT       PIC S9(08)V99   VALUE ZEROS.
+       77 WRK-TOTAL-RESULT    PIC S9(08)V99   VALUE ZEROS.
+       77 WRK-TOTAL-QNT-ED    PIC -ZZZZZZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-RESULT-ED PIC -ZZZZZZZ9,99 VALUE ZEROS.
+       77 WRK-CONTADOR        PIC 9(06)       VALUE ZEROS.
+       77 WRK-TOTAL-OK        PIC X(01)       VALUE "S".
+           88 WRK-TOTAL-CONFIAVEL            VALUE "S".
+       77 WRK-MODO            PIC X(01)       VALUE "I".
+           88 WRK-MODO-INTERATIVO            VALUE "I".
+           88 WRK-MODO-LOTE                  VALUE "L".
+       77 WRK-DIRECAO         PIC X(01)       VALUE "D".
+           88 WRK-DIRECAO-DOLAR-REAL         VALUE "D".
+           88 WRK-DIRECAO-REAL-DOLAR         VALUE "R".
+       77 WRK-MOEDA           PIC X(03)       VALUE "USD".
+       77 WRK-IDX             PIC 9(02)       VALUE ZEROS.
+       77 WRK-HOJE            PIC 9(08)       VALUE ZEROS.
+       77 WRK-DATA-REF        PIC 9(08)       VALUE ZEROS.
+       77 WRK-DATA-ALVO       PIC 9(08)       VALUE ZEROS.
+       77 WRK-COTACAO-DATA    PIC 9(08)       VALUE ZEROS.
+       77 WRK-COTACAO-ACHADA  PIC X(01)       VALUE "N".
+           88 WRK-COTACAO-HOJE              VALUE "S".
+       77 WRK-COTACAO-DEFASADA PIC X(01)     VALUE "N".
+           88 WRK-COTACAO-E-DEFASADA        VALUE "S".
+       77 WRK-COTACAO-SEM-DADOS PIC X(01)    VALUE "N".
+           88 WRK-SEM-COTACAO                VALUE "S".
+       77 WRK-MOEDA-ACHADA     PIC X(01)      VALUE "N".
+           88 WRK-MOEDA-VALIDA               VALUE "S".
+       77 WRK-CKPT-STATUS      PIC X(02)      VALUE SPACES.
+       77 WRK-ULTIMO-PROCESSADO PIC 9(08)     VALUE ZEROS.
+       77 WRK-REG-NUM          PIC 9(08)      VALUE ZEROS.
+       77 WRK-CKPT-INTERVALO   PIC 9(04)      VALUE 50.
 
        PROCEDURE DIVISION.
 
+       0000-MAIN-LOGIC               SECTION.
+           PERFORM UNTIL WRK-MOEDA-VALIDA
+               DISPLAY "Moeda (USD/EUR/GBP):"
+               ACCEPT WRK-MOEDA
+               PERFORM 0040-FIXA-TAXA-PADRAO
+               IF NOT WRK-MOEDA-VALIDA
+                   DISPLAY "Moeda invalida. Informe USD, EUR ou GBP."
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WRK-DIRECAO
+           PERFORM UNTIL WRK-DIRECAO-DOLAR-REAL
+                   OR WRK-DIRECAO-REAL-DOLAR
+               DISPLAY "Direcao (D-Dolar para Real / "
+                   "R-Real para Dolar):"
+               ACCEPT WRK-DIRECAO
+               IF NOT (WRK-DIRECAO-DOLAR-REAL
+                       OR WRK-DIRECAO-REAL-DOLAR)
+                   DISPLAY "Direcao invalida. Informe D ou R."
+               END-IF
+           END-PERFORM
+           DISPLAY "Data de referencia AAAAMMDD (branco = hoje):"
+           ACCEPT WRK-DATA-REF
+           MOVE SPACES TO WRK-MODO
+           PERFORM UNTIL WRK-MODO-INTERATIVO OR WRK-MODO-LOTE
+               DISPLAY "Modo de execucao (I-Interativo / L-Lote):"
+               ACCEPT WRK-MODO
+               IF NOT (WRK-MODO-INTERATIVO OR WRK-MODO-LOTE)
+                   DISPLAY "Modo invalido. Informe I ou L."
+               END-IF
+           END-PERFORM
+           OPEN EXTEND AUDIT-LOG
+           IF WRK-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WRK-MODO-LOTE
+               PERFORM 0700-PROCESSA-LOTE
+           ELSE
+               PERFORM 0100-RECEBE
+               PERFORM 0200-MOSTRA
+           END-IF
+           PERFORM 0300-FINALIZAR.
+
+       0040-FIXA-TAXA-PADRAO          SECTION.
+           MOVE "N" TO WRK-MOEDA-ACHADA
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > 3
+               IF WRK-MOEDA-COD (WRK-IDX) = WRK-MOEDA
+                   MOVE WRK-MOEDA-TAXA (WRK-IDX) TO WRK-DOLLAR
+                   MOVE "S" TO WRK-MOEDA-ACHADA
+               END-IF
+           END-PERFORM.
+
+       0050-BUSCA-COTACAO            SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-HOJE
+           MOVE WRK-HOJE TO WRK-DATA-ALVO
+           IF WRK-DATA-REF > ZEROS
+               MOVE WRK-DATA-REF TO WRK-DATA-ALVO
+           END-IF
+           MOVE "N" TO WRK-COTACAO-ACHADA
+           MOVE "N" TO WRK-COTACAO-DEFASADA
+           MOVE "N" TO WRK-COTACAO-SEM-DADOS
+           MOVE ZEROS TO WRK-COTACAO-DATA
+
+           OPEN INPUT RATE-FILE
+           IF WRK-RATE-STATUS = "00"
+               PERFORM UNTIL WRK-RATE-STATUS = "10"
+                   READ RATE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RATE-MOEDA = WRK-MOEDA
+                           AND RATE-VALOR > ZEROS
+                           AND NOT WRK-COTACAO-HOJE
+                             IF RATE-DATA = WRK-DATA-ALVO
+                               MOVE RATE-VALOR TO WRK-DOLLAR
+                               MOVE RATE-DATA  TO WRK-COTACAO-DATA
+                               MOVE "S"        TO WRK-COTACAO-ACHADA
+                             ELSE
+                               IF RATE-DATA < WRK-DATA-ALVO
+                               AND RATE-DATA > WRK-COTACAO-DATA
+                                 MOVE RATE-VALOR TO WRK-DOLLAR
+                                 MOVE RATE-DATA  TO WRK-COTACAO-DATA
+                               END-IF
+                             END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+           ELSE
+               CONTINUE
+           END-IF
+
+           IF NOT WRK-COTACAO-HOJE
+               IF WRK-COTACAO-DATA > ZEROS
+                   MOVE "S" TO WRK-COTACAO-DEFASADA
+               ELSE
+                   MOVE "S" TO WRK-COTACAO-SEM-DADOS
+               END-IF
+           END-IF.
+
+       0052-AVISA-COTACAO-DEFASADA    SECTION.
+           MOVE WRK-DOLLAR TO WRK-DOLLAR-ED
+           IF WRK-COTACAO-E-DEFASADA
+               DISPLAY "ATENCAO: cotacao para " WRK-DATA-ALVO
+                   " nao encontrada no arquivo de taxas. Usando "
+                   "ultima cotacao conhecida de " WRK-COTACAO-DATA
+                   " (" WRK-DOLLAR-ED ")."
+           END-IF
+           IF WRK-SEM-COTACAO
+               DISPLAY "ATENCAO: nenhuma cotacao encontrada no "
+                   "arquivo de taxas para " WRK-MOEDA ". Usando "
+                   "taxa padrao (" WRK-DOLLAR-ED ")."
+           END-IF.
+
        0100-RECEBE                  SECTION.
-           DISPLAY "Digite a quantidade:"   ACCEPT WRK-QNT-DLR
-           COMPUTE WRK-RESULTADO = WRK-QNT-DLR * WRK-DOLLAR
-           MOVE WRK-QNT-DLR TO WRK-QNT-DLR-ED
-           MOVE WRK-RESULTADO TO WRK-RESULT-ED.
+           PERFORM 0050-BUSCA-COTACAO
+           MOVE ZEROS TO WRK-QNT-DLR
+           PERFORM UNTIL WRK-QNT-DLR IS NUMERIC
+                   AND WRK-QNT-DLR > ZEROS
+               DISPLAY "Digite a quantidade:"   ACCEPT WRK-QNT-DLR
+               IF NOT (WRK-QNT-DLR IS NUMERIC
+                   AND WRK-QNT-DLR > ZEROS)
+                   DISPLAY "Quantidade invalida. Informe um valor "
+                       "numerico maior que zero."
+               END-IF
+           END-PERFORM
+           PERFORM 0120-CALCULA-CONVERSAO.
+
+       0120-CALCULA-CONVERSAO        SECTION.
+           MOVE "S" TO WRK-CONVERSAO-OK
+           IF WRK-DIRECAO-REAL-DOLAR
+               COMPUTE WRK-RESULTADO = WRK-QNT-DLR / WRK-DOLLAR
+                   ON SIZE ERROR
+                       MOVE "N" TO WRK-CONVERSAO-OK
+                       DISPLAY "Conversao ignorada: taxa zerada "
+                           "ou resultado fora da faixa permitida."
+               END-COMPUTE
+           ELSE
+               COMPUTE WRK-RESULTADO = WRK-QNT-DLR * WRK-DOLLAR
+                   ON SIZE ERROR
+                       MOVE "N" TO WRK-CONVERSAO-OK
+                       DISPLAY "Conversao ignorada: resultado "
+                           "fora da faixa permitida."
+               END-COMPUTE
+           END-IF
+           IF WRK-CONVERSAO-VALIDA
+               MOVE WRK-QNT-DLR TO WRK-QNT-DLR-ED
+               MOVE WRK-RESULTADO TO WRK-RESULT-ED
+               ADD WRK-QNT-DLR    TO WRK-TOTAL-QNT
+                   ON SIZE ERROR
+                       MOVE "N" TO WRK-TOTAL-OK
+                       DISPLAY "ATENCAO: total de origem excedeu a "
+                           "faixa permitida; resumo pode estar "
+                           "incompleto."
+               END-ADD
+               ADD WRK-RESULTADO  TO WRK-TOTAL-RESULT
+                   ON SIZE ERROR
+                       MOVE "N" TO WRK-TOTAL-OK
+                       DISPLAY "ATENCAO: total de destino excedeu a "
+                           "faixa permitida; resumo pode estar "
+                           "incompleto."
+               END-ADD
+               ADD 1              TO WRK-CONTADOR
+               PERFORM 0130-GRAVA-AUDITORIA
+           END-IF.
+
+       0130-GRAVA-AUDITORIA           SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AUDIT-DATA
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO AUDIT-HORA
+           MOVE WRK-MOEDA                    TO AUDIT-MOEDA
+           MOVE WRK-DIRECAO                  TO AUDIT-DIRECAO
+           MOVE WRK-QNT-DLR-ED               TO AUDIT-QNT-ED
+           MOVE WRK-DOLLAR                   TO AUDIT-TAXA
+           MOVE WRK-RESULT-ED                TO AUDIT-RESULT-ED
+           WRITE AUDIT-REC.
 
        0200-MOSTRA                  SECTION.
 
-           DISPLAY "Conversao de: " WRK-QNT-DLR-ED " = " WRK-RESULT-ED.
+           IF WRK-CONVERSAO-VALIDA
+               DISPLAY "Conversao de: " WRK-QNT-DLR-ED " = "
+                   WRK-RESULT-ED " (" WRK-MOEDA ")"
+           END-IF
+           PERFORM 0052-AVISA-COTACAO-DEFASADA.
 
        0300-FINALIZAR               SECTION.
+           PERFORM 0500-RELATORIO-RESUMO
+           CLOSE AUDIT-LOG
            STOP RUN.
 
+       0500-RELATORIO-RESUMO         SECTION.
+           MOVE WRK-TOTAL-QNT    TO WRK-TOTAL-QNT-ED
+           MOVE WRK-TOTAL-RESULT TO WRK-TOTAL-RESULT-ED
+           MOVE WRK-DOLLAR       TO WRK-DOLLAR-ED
+           OPEN OUTPUT SUMMARY-RPT
+           IF WRK-SUMMRPT-STATUS NOT = "00"
+               DISPLAY "Arquivo SUMMRPT nao pode ser aberto "
+                   "(status " WRK-SUMMRPT-STATUS "). Resumo nao "
+                   "gravado em disco."
+           ELSE
+               MOVE "RESUMO DA CONVERSAO" TO SUMMARY-RPT-REC
+               WRITE SUMMARY-RPT-REC
+               MOVE SPACES TO SUMMARY-RPT-REC
+               STRING "Moeda: " WRK-MOEDA
+                      "  Taxa aplicada: " WRK-DOLLAR-ED
+                   DELIMITED BY SIZE INTO SUMMARY-RPT-REC
+               WRITE SUMMARY-RPT-REC
+               MOVE SPACES TO SUMMARY-RPT-REC
+               STRING "Qtde de transacoes: " WRK-CONTADOR
+                   DELIMITED BY SIZE INTO SUMMARY-RPT-REC
+               WRITE SUMMARY-RPT-REC
+               MOVE SPACES TO SUMMARY-RPT-REC
+               STRING "Total convertido (origem):  " WRK-TOTAL-QNT-ED
+                   DELIMITED BY SIZE INTO SUMMARY-RPT-REC
+               WRITE SUMMARY-RPT-REC
+               MOVE SPACES TO SUMMARY-RPT-REC
+               STRING "Total convertido (destino): "
+                      WRK-TOTAL-RESULT-ED
+                   DELIMITED BY SIZE INTO SUMMARY-RPT-REC
+               WRITE SUMMARY-RPT-REC
+               IF NOT WRK-TOTAL-CONFIAVEL
+                   MOVE SPACES TO SUMMARY-RPT-REC
+                   STRING "ATENCAO: totais acima excederam a faixa "
+                          "permitida e estao incompletos."
+                       DELIMITED BY SIZE INTO SUMMARY-RPT-REC
+                   WRITE SUMMARY-RPT-REC
+               END-IF
+               CLOSE SUMMARY-RPT
+           END-IF
+           DISPLAY "----- Resumo -----"
+           DISPLAY "Transacoes: " WRK-CONTADOR "   Moeda: " WRK-MOEDA
+               "   Taxa: " WRK-DOLLAR-ED
+           DISPLAY "Total origem : " WRK-TOTAL-QNT-ED
+           DISPLAY "Total destino: " WRK-TOTAL-RESULT-ED
+           IF NOT WRK-TOTAL-CONFIAVEL
+               DISPLAY "ATENCAO: totais acima excederam a faixa "
+                   "permitida e estao incompletos."
+           END-IF.
+
+       0700-PROCESSA-LOTE            SECTION.
+           MOVE ZEROS TO WRK-REG-NUM
+           PERFORM 0800-LE-CHECKPOINT
+           PERFORM 0050-BUSCA-COTACAO
+           PERFORM 0052-AVISA-COTACAO-DEFASADA
+           OPEN INPUT TRANS-IN
+           IF WRK-TRANSIN-STATUS NOT = "00"
+               DISPLAY "Arquivo TRANSIN nao encontrado/nao aberto."
+           ELSE
+               IF WRK-ULTIMO-PROCESSADO > ZEROS
+                   DISPLAY "Retomando lote apos o registro "
+                       WRK-ULTIMO-PROCESSADO " (checkpoint anterior)."
+                   OPEN EXTEND TRANS-OUT
+                   IF WRK-TRANSOUT-STATUS NOT = "00"
+                       OPEN OUTPUT TRANS-OUT
+                   END-IF
+               ELSE
+                   OPEN OUTPUT TRANS-OUT
+               END-IF
+               PERFORM UNTIL WRK-TRANSIN-STATUS = "10"
+                   READ TRANS-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WRK-REG-NUM
+                           IF WRK-REG-NUM > WRK-ULTIMO-PROCESSADO
+                               PERFORM 0710-PROCESSA-REGISTRO-LOTE
+                               IF FUNCTION MOD (WRK-REG-NUM
+                                   WRK-CKPT-INTERVALO) = ZEROS
+                                   PERFORM 0810-GRAVA-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-IN
+               CLOSE TRANS-OUT
+               MOVE ZEROS TO WRK-REG-NUM
+               PERFORM 0810-GRAVA-CHECKPOINT
+           END-IF.
+
+       0710-PROCESSA-REGISTRO-LOTE    SECTION.
+           IF TRANS-IN-QNT IS NUMERIC AND TRANS-IN-QNT > ZEROS
+               MOVE TRANS-IN-QNT TO WRK-QNT-DLR
+               PERFORM 0120-CALCULA-CONVERSAO
+               IF WRK-CONVERSAO-VALIDA
+                   MOVE SPACES TO TRANS-OUT-REC
+                   STRING WRK-QNT-DLR-ED " = "
+                          WRK-RESULT-ED
+                       DELIMITED BY SIZE INTO TRANS-OUT-REC
+                   WRITE TRANS-OUT-REC
+               END-IF
+           ELSE
+               DISPLAY "Registro ignorado (quantidade "
+                   "invalida): " TRANS-IN-QNT
+           END-IF.
+
+       0800-LE-CHECKPOINT             SECTION.
+      *    CKPTFILE is allocated DISP=MOD in the JCL so every
+      *    checkpoint write appends rather than replaces the record
+      *    in place; scan to end-of-file and keep whatever the LAST
+      *    record read leaves in working-storage so a restart always
+      *    resumes from the most recent checkpoint, not the oldest.
+           MOVE ZEROS TO WRK-ULTIMO-PROCESSADO
+           OPEN INPUT CKPT-FILE
+           IF WRK-CKPT-STATUS = "00"
+               PERFORM UNTIL WRK-CKPT-STATUS = "10"
+                   READ CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKPT-ULTIMO-REG TO WRK-ULTIMO-PROCESSADO
+                           IF WRK-ULTIMO-PROCESSADO > ZEROS
+                               MOVE CKPT-TOTAL-QNT    TO WRK-TOTAL-QNT
+                               MOVE CKPT-TOTAL-RESULT
+                                                  TO WRK-TOTAL-RESULT
+                               MOVE CKPT-CONTADOR TO WRK-CONTADOR
+                           ELSE
+                               MOVE ZEROS TO WRK-TOTAL-QNT
+                               MOVE ZEROS TO WRK-TOTAL-RESULT
+                               MOVE ZEROS TO WRK-CONTADOR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF.
+
+       0810-GRAVA-CHECKPOINT          SECTION.
+           MOVE WRK-REG-NUM      TO CKPT-ULTIMO-REG
+           MOVE WRK-TOTAL-QNT    TO CKPT-TOTAL-QNT
+           MOVE WRK-TOTAL-RESULT TO CKPT-TOTAL-RESULT
+           MOVE WRK-CONTADOR     TO CKPT-CONTADOR
+           OPEN OUTPUT CKPT-FILE
+           IF WRK-CKPT-STATUS NOT = "00"
+               DISPLAY "ATENCAO: nao foi possivel gravar o "
+                   "checkpoint (status " WRK-CKPT-STATUS "). "
+                   "Registro atual: " WRK-REG-NUM "."
+           ELSE
+               WRITE CKPT-REC
+               CLOSE CKPT-FILE
+           END-IF.
+
 
 
        END PROGRAM PROG4.

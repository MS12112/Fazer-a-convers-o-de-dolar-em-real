@@ -0,0 +1,92 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEFEED.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Carga diaria de cotacoes no RATEFILE do PROG4
+      *== DATA = 08/08/2026
+      *== OBSERVAÇOES: le o feed do dia (FEEDIN) e grava no RATEFILE
+      *==    com a data de hoje, para o PROG4 ler em modo lote.
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-IN          ASSIGN TO "FEEDIN"
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WRK-FEED-STATUS.
+
+           SELECT RATE-FILE        ASSIGN TO "RATEFILE"
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WRK-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FEED-IN
+           RECORDING MODE IS F.
+       01  FEED-IN-REC.
+           05 FEED-MOEDA           PIC X(03).
+           05 FEED-VALOR           PIC 9(06)V99.
+
+       FD  RATE-FILE
+           RECORDING MODE IS F.
+       01  RATE-REC.
+           05 RATE-DATA            PIC 9(08).
+           05 RATE-MOEDA           PIC X(03).
+           05 RATE-VALOR           PIC 9(06)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FEED-STATUS     PIC X(02)       VALUE SPACES.
+       77 WRK-RATE-STATUS     PIC X(02)       VALUE SPACES.
+       77 WRK-HOJE            PIC 9(08)       VALUE ZEROS.
+       77 WRK-QTD-LIDAS       PIC 9(06)       VALUE ZEROS.
+       77 WRK-QTD-GRAVADAS    PIC 9(06)       VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC               SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-HOJE
+           OPEN INPUT FEED-IN
+           IF WRK-FEED-STATUS NOT = "00"
+               DISPLAY "Arquivo FEEDIN nao encontrado/nao aberto."
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               OPEN EXTEND RATE-FILE
+               IF WRK-RATE-STATUS NOT = "00"
+                   OPEN OUTPUT RATE-FILE
+               END-IF
+               PERFORM UNTIL WRK-FEED-STATUS = "10"
+                   READ FEED-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WRK-QTD-LIDAS
+                           PERFORM 0100-GRAVA-COTACAO
+                   END-READ
+               END-PERFORM
+               CLOSE FEED-IN
+               CLOSE RATE-FILE
+               DISPLAY "RATEFEED: " WRK-QTD-LIDAS " lida(s), "
+                   WRK-QTD-GRAVADAS " gravada(s) em " WRK-HOJE "."
+           END-IF
+           STOP RUN.
+
+       0100-GRAVA-COTACAO            SECTION.
+           IF FEED-VALOR NOT > ZEROS
+               DISPLAY "Cotacao ignorada (valor invalido) para "
+                   FEED-MOEDA
+           ELSE
+               MOVE WRK-HOJE   TO RATE-DATA
+               MOVE FEED-MOEDA TO RATE-MOEDA
+               MOVE FEED-VALOR TO RATE-VALOR
+               WRITE RATE-REC
+               ADD 1 TO WRK-QTD-GRAVADAS
+           END-IF.
+
+       END PROGRAM RATEFEED.
